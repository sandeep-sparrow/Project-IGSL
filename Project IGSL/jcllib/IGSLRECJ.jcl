@@ -0,0 +1,29 @@
+//IGSLRECJ JOB (ACCTNO),'SETTLEMENT RECON',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* END-OF-DAY RECONCILIATION OF TXNLOG (IGSL'S COMPUTED CHARGES)
+//* AGAINST EXCHSET (THE EXCHANGE/CLEARING CORPORATION'S SETTLEMENT
+//* FILE). STEP020 ONLY RUNS WHEN STEP010 FAILS, SO A BAD RUN RAISES
+//* A VISIBLE FLAG INSTEAD OF BEING TREATED AS A SILENT SUCCESS.
+//*****************************************************************
+//STEP010  EXEC PGM=MTSRECN0
+//STEPLIB  DD   DSN=IGSL.PROD.LOADLIB,DISP=SHR
+//TXNLOG   DD   DSN=IGSL.PROD.TXN.DAILY,DISP=SHR
+//EXCHSET  DD   DSN=IGSL.PROD.EXCH.SETTLE.DAILY,DISP=SHR
+//RECNOUT  DD   DSN=IGSL.PROD.RECN.DAILY,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//*****************************************************************
+//* BYPASSED WHEN STEP010 RETURNS RC=0 (SUCCESS). REACHING THIS
+//* STEP MEANS STEP010 FAILED - THE NON-ZERO JOB CONDITION CODE
+//* THIS STEP LEAVES BEHIND IS WHAT THE SCHEDULER/OPERATOR ALERTS
+//* ON, SO A BAD RUN CANNOT BE MISTAKEN FOR A CLEAN ONE.
+//*****************************************************************
+//FAILFLAG DD   DSN=IGSL.PROD.RECN.DAILY.FAILED,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
