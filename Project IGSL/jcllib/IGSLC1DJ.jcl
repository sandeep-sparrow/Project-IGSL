@@ -0,0 +1,28 @@
+//IGSLC1DJ JOB (ACCTNO),'CALC1002 NIGHTLY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTLY BATCH RUN OF CALC1002 IN BATCH-INPUT MODE (PARM=BATCH)
+//* AGAINST THE DAY'S TRADE EXTRACT. STEP020 ONLY RUNS WHEN STEP010
+//* FAILS, SO A BAD RUN RAISES A VISIBLE FLAG INSTEAD OF BEING
+//* TREATED AS A SILENT SUCCESS.
+//*****************************************************************
+//STEP010  EXEC PGM=CALC1002,PARM='BATCH'
+//STEPLIB  DD   DSN=IGSL.PROD.LOADLIB,DISP=SHR
+//TRDIN    DD   DSN=IGSL.PROD.TRADES.DAILY,DISP=SHR
+//IGSLDLY  DD   DSN=IGSL.PROD.RPT.DAILY,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//*****************************************************************
+//* BYPASSED WHEN STEP010 RETURNS RC=0 (SUCCESS). REACHING THIS
+//* STEP MEANS STEP010 FAILED - THE NON-ZERO JOB CONDITION CODE
+//* THIS STEP LEAVES BEHIND IS WHAT THE SCHEDULER/OPERATOR ALERTS
+//* ON, SO A BAD RUN CANNOT BE MISTAKEN FOR A CLEAN ONE.
+//*****************************************************************
+//FAILFLAG DD   DSN=IGSL.PROD.RPT.DAILY.FAILED,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
