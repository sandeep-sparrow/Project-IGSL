@@ -0,0 +1,247 @@
+      ******************************************************************
+      * Author: SANDEEP PRAJAPATI
+      * Date: 08-08-2026
+      * Purpose: BATCH RECONCILIATION OF THE IGSL DAILY TRANSACTION LOG
+      *        : (TXNLOG) AGAINST THE EXCHANGE/CLEARING CORPORATION'S
+      *        : SETTLEMENT FILE (EXCHSET), BOTH KEYED ON TRADE SEQUENCE
+      *        : NUMBER. FLAGS ANY TRADE WHERE OUR TOTAL-CHARGE DIFFERS
+      *        : FROM THE EXCHANGE'S BILLED AMOUNT BY MORE THAN A
+      *        : TOLERANCE, OR WHERE EITHER SIDE HAS NO MATCHING RECORD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. MTSRECN0.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TXN-LOG-FILE ASSIGN TO TXNLOG
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT EXCH-SETTLEMENT-FILE ASSIGN TO EXCHSET
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT REPORT-FILE ASSIGN TO RECNOUT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  TXN-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY MTSLOG0.
+      *
+       FD  EXCH-SETTLEMENT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY MTSEXC0.
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF-TXN                  PIC X(01)          VALUE 'N'.
+           88 END-OF-TXN-LOG                               VALUE 'Y'.
+       01  WS-EOF-EXCH                 PIC X(01)          VALUE 'N'.
+           88 END-OF-EXCH-FILE                             VALUE 'Y'.
+      *
+       01  WS-TOLERANCE                PIC 9(04)V99       VALUE 1.00.
+       01  WS-CHARGE-DIFF              PIC S9(06)V99.
+       01  WS-ABS-CHARGE-DIFF          PIC 9(06)V99.
+      *
+       01  WS-MATCH-COUNT              PIC 9(06)          VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(06)          VALUE ZERO.
+      *
+        01  SYSTEM-DATE-AND-TIME.
+            05  CURRENT-DATE.
+                10  CURRENT-YEAR       PIC 9(2).
+                10  CURRENT-MONTH      PIC 9(2).
+                10  CURRENT-DAY        PIC 9(2).
+            05  CURRENT-TIME.
+                10  CURRENT-HOUR       PIC 9(2).
+                10  CURRENT-MINUTE     PIC 9(2).
+                10  CURRENT-SECOND     PIC 9(2).
+                10  CURRENT-HNDSEC     PIC 9(2).
+      *
+       01  WS-HEADING-LINE-1.
+           05 FILLER                   PIC X(20)
+              VALUE '*** IGSL EXCHANGE '.
+           05 FILLER                   PIC X(30)
+              VALUE 'SETTLEMENT RECONCILIATION ***'.
+      *
+       01  WS-HEADING-LINE-2.
+           05 FILLER                   PIC X(06)  VALUE 'DATE: '.
+           05 WH-MONTH                 PIC 9(2).
+           05 FILLER                   PIC X(01)  VALUE '/'.
+           05 WH-DAY                   PIC 9(2).
+           05 FILLER                   PIC X(01)  VALUE '/'.
+           05 WH-YEAR                  PIC 9(2).
+      *
+       01  WS-DETAIL-LINE.
+           05 WD-TRADE-SEQ-NO          PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(03)  VALUE SPACES.
+           05 WD-OUR-CHARGE            PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(03)  VALUE SPACES.
+           05 WD-BILLED-AMOUNT         PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(03)  VALUE SPACES.
+           05 WD-CHARGE-DIFF           PIC -ZZ,ZZZ.99.
+           05 FILLER                   PIC X(03)  VALUE SPACES.
+           05 WD-STATUS                PIC X(20).
+      *
+       01  WS-COUNT-LINE.
+           05 FILLER                   PIC X(20)
+              VALUE 'TRADES MATCHED     ='.
+           05 WC-MATCH-COUNT           PIC ZZZ,ZZ9.
+      *
+       01  WS-EXCEPTION-LINE.
+           05 FILLER                   PIC X(20)
+              VALUE 'EXCEPTIONS RAISED  ='.
+           05 WC-EXCEPTION-COUNT       PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       001-MAIN-PARA.
+      *
+           PERFORM 010-INITIALIZE
+      *
+           PERFORM 020-MATCH-RECORDS
+               UNTIL END-OF-TXN-LOG AND END-OF-EXCH-FILE
+      *
+           PERFORM 040-PRINT-SUMMARY
+      *
+           PERFORM 050-TERMINATE
+      *
+           STOP RUN.
+      *
+       010-INITIALIZE.
+      *
+           ACCEPT CURRENT-DATE FROM DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+      *
+           OPEN INPUT  TXN-LOG-FILE
+           OPEN INPUT  EXCH-SETTLEMENT-FILE
+           OPEN OUTPUT REPORT-FILE
+      *
+           MOVE CURRENT-MONTH   TO WH-MONTH
+           MOVE CURRENT-DAY     TO WH-DAY
+           MOVE CURRENT-YEAR    TO WH-YEAR
+      *
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-1
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+      *
+           PERFORM 015-READ-NEXT-TXN
+           PERFORM 016-READ-NEXT-EXCH.
+      *
+      * Skips reversal entries - a reversal nets an original trade out
+      * of IGSL's own totals (see MTSRPT0) but the exchange never
+      * billed it as a separate executed trade, so it has nothing to
+      * reconcile against on the settlement side.
+       015-READ-NEXT-TXN.
+      *
+           PERFORM WITH TEST AFTER
+               UNTIL END-OF-TXN-LOG OR TXL-IS-ORIGINAL
+               READ TXN-LOG-FILE
+                 AT END
+                   MOVE 'Y' TO WS-EOF-TXN
+               END-READ
+           END-PERFORM.
+      *
+       016-READ-NEXT-EXCH.
+      *
+           READ EXCH-SETTLEMENT-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-EXCH
+           END-READ.
+      *
+       020-MATCH-RECORDS.
+      *
+           EVALUATE TRUE
+             WHEN END-OF-EXCH-FILE
+               PERFORM 032-RAISE-NO-SETTLEMENT
+               PERFORM 015-READ-NEXT-TXN
+             WHEN END-OF-TXN-LOG
+               PERFORM 034-RAISE-NO-TXN-LOG
+               PERFORM 016-READ-NEXT-EXCH
+             WHEN TXL-TRADE-SEQ-NO < EX-TRADE-SEQ-NO
+               PERFORM 032-RAISE-NO-SETTLEMENT
+               PERFORM 015-READ-NEXT-TXN
+             WHEN TXL-TRADE-SEQ-NO > EX-TRADE-SEQ-NO
+               PERFORM 034-RAISE-NO-TXN-LOG
+               PERFORM 016-READ-NEXT-EXCH
+             WHEN OTHER
+               PERFORM 030-COMPARE-CHARGES
+               PERFORM 015-READ-NEXT-TXN
+               PERFORM 016-READ-NEXT-EXCH
+           END-EVALUATE.
+      *
+       030-COMPARE-CHARGES.
+      *
+           COMPUTE WS-CHARGE-DIFF = TXL-TOTAL-CHARGE - EX-BILLED-AMOUNT
+           IF WS-CHARGE-DIFF < ZERO
+             COMPUTE WS-ABS-CHARGE-DIFF = ZERO - WS-CHARGE-DIFF
+           ELSE
+             MOVE WS-CHARGE-DIFF TO WS-ABS-CHARGE-DIFF
+           END-IF
+      *
+           MOVE TXL-TRADE-SEQ-NO  TO WD-TRADE-SEQ-NO
+           MOVE TXL-TOTAL-CHARGE  TO WD-OUR-CHARGE
+           MOVE EX-BILLED-AMOUNT  TO WD-BILLED-AMOUNT
+           MOVE WS-CHARGE-DIFF    TO WD-CHARGE-DIFF
+      *
+           IF WS-ABS-CHARGE-DIFF > WS-TOLERANCE
+             MOVE 'OUT OF TOLERANCE'  TO WD-STATUS
+             ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+             MOVE 'OK'                TO WD-STATUS
+             ADD 1 TO WS-MATCH-COUNT
+           END-IF
+      *
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+      *
+       032-RAISE-NO-SETTLEMENT.
+      *
+           MOVE SPACES              TO WS-DETAIL-LINE
+           MOVE TXL-TRADE-SEQ-NO    TO WD-TRADE-SEQ-NO
+           MOVE TXL-TOTAL-CHARGE    TO WD-OUR-CHARGE
+           MOVE ZERO                TO WD-BILLED-AMOUNT WD-CHARGE-DIFF
+           MOVE 'NO SETTLEMENT REC'  TO WD-STATUS
+           ADD 1 TO WS-EXCEPTION-COUNT
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+      *
+       034-RAISE-NO-TXN-LOG.
+      *
+           MOVE SPACES              TO WS-DETAIL-LINE
+           MOVE EX-TRADE-SEQ-NO     TO WD-TRADE-SEQ-NO
+           MOVE ZERO                TO WD-OUR-CHARGE WD-CHARGE-DIFF
+           MOVE EX-BILLED-AMOUNT    TO WD-BILLED-AMOUNT
+           MOVE 'NO TXN LOG REC'     TO WD-STATUS
+           ADD 1 TO WS-EXCEPTION-COUNT
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+      *
+       040-PRINT-SUMMARY.
+      *
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+      *
+           MOVE WS-MATCH-COUNT     TO WC-MATCH-COUNT
+           WRITE REPORT-LINE FROM WS-COUNT-LINE
+      *
+           MOVE WS-EXCEPTION-COUNT TO WC-EXCEPTION-COUNT
+           WRITE REPORT-LINE FROM WS-EXCEPTION-LINE.
+      *
+       050-TERMINATE.
+      *
+           CLOSE TXN-LOG-FILE
+           CLOSE EXCH-SETTLEMENT-FILE
+           CLOSE REPORT-FILE.
+      *
+       END PROGRAM MTSRECN0.
