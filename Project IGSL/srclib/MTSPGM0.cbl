@@ -14,23 +14,43 @@
       *
        WORKING-STORAGE SECTION.
       *
-       01 WS-COMMAREA                 PIC X(40).
+      * Working copy of the pseudo-conversational commarea - see
+      * MTSCOM0 for the field layout shared with LINKAGE SECTION.
+           COPY MTSCOM0 REPLACING ==COMMAREA-NAME== BY ==WS-COMMAREA==.
       *
-       01  IGSL-DEDUCTIONS.
-           05 BROKERAGE-CHARGE        PIC 9(06)V99.
-           05 TRANSACTION-CHARGE      PIC 9(06)V99.
-           05 STT-CHARGE              PIC 9(06)V99.
-           05 STAMP-DUTY              PIC 9(01)          VALUE 5.
-           05 GST-CHARGE              PIC 9(06)V99.
+           COPY MTSDED0.
       *
        01  WORK-FIELD.
            05 MTM-AMOUNT              PIC 9(08)V99.
            05 BUY-AMOUNT              PIC 9(08)V99.
+           05 BUY-SELL-IND            PIC X(01)          VALUE 'B'.
+               88 TRADE-IS-BUY                           VALUE 'B'.
+               88 TRADE-IS-SELL                          VALUE 'S'.
+           05 BROKERAGE-PLAN-IND      PIC X(01)          VALUE 'P'.
+               88 PLAN-IS-PERCENTAGE                     VALUE 'P'.
+               88 PLAN-IS-FLAT-FEE                        VALUE 'F'.
+           05 WS-FLAT-FEE-BROKERAGE   PIC 9(04)V99       VALUE 20.00.
            05 TOTAL-CHARGE            PIC 9(06)V99.
            05 TOTAL-CHARGE-EDITED     PIC Z,ZZZ,ZZZ.99.
            05 MTM-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
            05 MTM-AMOUNT-E            PIC Z,ZZZ,ZZZ.99.
            05 BUY-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
+           05 BROKERAGE-CHARGE-EDITED PIC Z,ZZZ,ZZZ.99.
+           05 TRANSACTION-CHARGE-EDITED PIC Z,ZZZ,ZZZ.99.
+           05 STT-CHARGE-EDITED       PIC Z,ZZZ,ZZZ.99.
+           05 STAMP-DUTY-EDITED       PIC Z,ZZZ,ZZZ.99.
+           05 CGST-CHARGE-EDITED      PIC Z,ZZZ,ZZZ.99.
+           05 SGST-CHARGE-EDITED      PIC Z,ZZZ,ZZZ.99.
+           05 IGST-CHARGE-EDITED      PIC Z,ZZZ,ZZZ.99.
+           05 MARGIN-PENALTY-EDITED   PIC Z,ZZZ,ZZZ.99.
+           05 WS-TRADE-SEQ-EDITED     PIC ZZZ,ZZ9.
+           05 WS-AMOUNT-OVERFLOW-IND  PIC X(01)          VALUE 'N'.
+               88 AMOUNT-OVERFLOW                         VALUE 'Y'.
+      * Post-conversion MTM amount before charges are deducted from
+      * it - kept separate from MTM-AMOUNT (which CALCULATE-CHARGES
+      * reduces by TOTAL-CHARGE) so LOG-TRANSACTION can record the
+      * same converted figure TOTAL-CHARGE was based on.
+           05 MTM-AMOUNT-GROSS        PIC 9(08)V99.
       *
         01  SYSTEM-DATE-AND-TIME.
             05  CURRENT-DATE.
@@ -42,6 +62,12 @@
       *COPYBOOKS
       * Symbolic map for employee Inquery
            COPY MTSMPS0.
+      * Daily transaction log record (TD queue TXNL)
+           COPY MTSLOG0.
+      * Contract note print line buffer (TD queue CNOTE)
+           COPY MTSCN0.
+      * System-wide next-trade-sequence control record (file TRDSEQ)
+           COPY MTSSEQ0.
       *DFH Attention Identifies Copybook
            COPY DFHAID.
       *DFH BMS Communication Area copybook
@@ -49,12 +75,16 @@
       *
        LINKAGE SECTION.
       *
-       01 DFHCOMMAREA            PIC X(40).
+      * Same MTSCOM0 layout as the WORKING-STORAGE copy above, so the
+      * two can never drift out of step in size.
+           COPY MTSCOM0 REPLACING ==COMMAREA-NAME== BY ==DFHCOMMAREA==.
       *
        PROCEDURE DIVISION.
       *
            IF EIBCALEN > ZERO
              MOVE DFHCOMMAREA    TO WS-COMMAREA
+           ELSE
+             INITIALIZE WS-COMMAREA
            END-IF.
       *
       *
@@ -99,6 +129,38 @@
        PROCESS-PARA.
       *
            PERFORM RECEIVE-MAP
+      *
+           IF BUYAMTI NOT NUMERIC OR MTMAMTI NOT NUMERIC
+             MOVE "INVALID KEY PRESSED - AMOUNTS MUST BE NUMERIC"
+                  TO MESSAGEO
+             PERFORM SEND-MAP-DATA
+           ELSE
+      * BUY-AMOUNT/MTM-AMOUNT only hold 8 integer digits, but BUYAMTI/
+      * MTMAMTI are 10-character numeric screen fields - an amount
+      * using all 10 digits would have its top 2 digits silently
+      * dropped by the MOVE below, so reject it here instead.
+             IF BUYAMTI(1:2) NOT = '00' OR MTMAMTI(1:2) NOT = '00'
+               MOVE "INVALID KEY PRESSED - AMOUNT TOO LARGE, 8 DIGITS"
+                    TO MESSAGEO
+               PERFORM SEND-MAP-DATA
+             ELSE
+               IF AVLMARI NOT NUMERIC OR REQMARI NOT NUMERIC
+                 MOVE "INVALID KEY PRESSED - MARGIN MUST BE NUMERIC"
+                      TO MESSAGEO
+                 PERFORM SEND-MAP-DATA
+               ELSE
+                 IF BUYSELI NOT = 'B' AND NOT = 'S'
+                   MOVE "INVALID KEY PRESSED - ENTER B OR S"
+                        TO MESSAGEO
+                   PERFORM SEND-MAP-DATA
+                 ELSE
+                   PERFORM CALCULATE-CHARGES
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+      *
+       CALCULATE-CHARGES.
       *
            ACCEPT CURRENT-DATE   FROM DATE.
 
@@ -114,25 +176,343 @@
            MOVE BUYAMTI      TO BUY-AMOUNT
            MOVE MTMAMTI      TO MTM-AMOUNT
       *
-               COMPUTE BROKERAGE-CHARGE = BUY-AMOUNT * 0.0005
-               COMPUTE TRANSACTION-CHARGE = BUY-AMOUNT * 0.0000305
-               COMPUTE STT-CHARGE = BUY-AMOUNT * 0.000126
-               COMPUTE GST-CHARGE =
-                   (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18
-               COMPUTE TOTAL-CHARGE =
-                BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
-                STAMP-DUTY + GST-CHARGE
-               COMPUTE MTM-AMOUNT = MTM-AMOUNT - TOTAL-CHARGE
-      *
-           MOVE TOTAL-CHARGE        TO TOTAL-CHARGE-EDITED
-           MOVE MTM-AMOUNT          TO MTM-AMOUNT-EDITED
-      *
-           MOVE TOTAL-CHARGE-EDITED TO TCHRGO
-           MOVE MTM-AMOUNT-EDITED   TO FNAMTO
-           MOVE WS-CURRENT-DATE     TO CRDATEO
-           MOVE "OK!"               TO MESSAGEO
-      *
-           PERFORM SEND-MAP-DATA.
+           MOVE CURRCI       TO CURRENCY-CODE-IND
+           IF NOT CURRENCY-IS-INR AND NOT CURRENCY-IS-USD AND
+              NOT CURRENCY-IS-EUR AND NOT CURRENCY-IS-GBP
+             MOVE 'R'        TO CURRENCY-CODE-IND
+           END-IF
+           PERFORM LOOKUP-CURRENCY-RATE
+      *
+           MOVE 'N' TO WS-AMOUNT-OVERFLOW-IND
+           COMPUTE BUY-AMOUNT ROUNDED = BUY-AMOUNT * WS-CURRENCY-RATE
+             ON SIZE ERROR
+               MOVE 'Y' TO WS-AMOUNT-OVERFLOW-IND
+           END-COMPUTE
+           COMPUTE MTM-AMOUNT ROUNDED = MTM-AMOUNT * WS-CURRENCY-RATE
+             ON SIZE ERROR
+               MOVE 'Y' TO WS-AMOUNT-OVERFLOW-IND
+           END-COMPUTE
+      *
+           IF AMOUNT-OVERFLOW
+             MOVE "INVALID KEY PRESSED - AMOUNT TOO LARGE AFTER FX"
+                  TO MESSAGEO
+             PERFORM SEND-MAP-DATA
+           ELSE
+             MOVE MTM-AMOUNT   TO MTM-AMOUNT-GROSS
+      *
+      * BUYSELI is already validated to be B or S in PROCESS-PARA
+      * before CALCULATE-CHARGES is ever performed.
+             MOVE BUYSELI      TO BUY-SELL-IND
+      *
+             MOVE CSTATEI      TO CLIENT-STATE-IND
+             IF CLIENT-STATE-IND NOT = 'I' AND NOT = 'E'
+               MOVE 'I'        TO CLIENT-STATE-IND
+             END-IF
+      *
+             MOVE PLANI        TO BROKERAGE-PLAN-IND
+             IF BROKERAGE-PLAN-IND NOT = 'P' AND NOT = 'F'
+               MOVE 'P'        TO BROKERAGE-PLAN-IND
+             END-IF
+      *
+             MOVE SEGMTI       TO EXCHANGE-SEGMENT-IND
+             IF NOT SEGMENT-IS-NSE-CASH AND NOT SEGMENT-IS-BSE-CASH AND
+                NOT SEGMENT-IS-FNO     AND NOT SEGMENT-IS-CURRENCY AND
+                NOT SEGMENT-IS-COMMODITY
+               MOVE 'N'        TO EXCHANGE-SEGMENT-IND
+             END-IF
+             PERFORM LOOKUP-EXCHANGE-RATE
+      *
+             MOVE AVLMARI      TO AVAILABLE-MARGIN
+             MOVE REQMARI      TO REQUIRED-MARGIN
+             PERFORM CALCULATE-MARGIN-PENALTY
+      *
+                 IF PLAN-IS-FLAT-FEE
+                   MOVE WS-FLAT-FEE-BROKERAGE TO BROKERAGE-CHARGE
+                   MOVE WS-FLAT-FEE-BROKERAGE
+                        TO WS-UNR-BROKERAGE-CHARGE
+                 ELSE
+                   COMPUTE BROKERAGE-CHARGE ROUNDED =
+                       BUY-AMOUNT * WS-BROKERAGE-RATE
+                   COMPUTE WS-UNR-BROKERAGE-CHARGE =
+                       BUY-AMOUNT * WS-BROKERAGE-RATE
+                 END-IF
+                 COMPUTE TRANSACTION-CHARGE ROUNDED =
+                     BUY-AMOUNT * WS-TRANSACTION-RATE
+                 COMPUTE WS-UNR-TRANSACTION-CHARGE =
+                     BUY-AMOUNT * WS-TRANSACTION-RATE
+      *
+                 IF TRADE-IS-SELL
+                   COMPUTE STT-CHARGE ROUNDED =
+                       BUY-AMOUNT * WS-STT-RATE-SELL
+                   COMPUTE WS-UNR-STT-CHARGE =
+                       BUY-AMOUNT * WS-STT-RATE-SELL
+                   MOVE ZERO TO STAMP-DUTY WS-UNR-STAMP-DUTY
+                 ELSE
+                   COMPUTE STT-CHARGE ROUNDED =
+                       BUY-AMOUNT * WS-STT-RATE
+                   COMPUTE WS-UNR-STT-CHARGE =
+                       BUY-AMOUNT * WS-STT-RATE
+                   PERFORM LOOKUP-STAMP-DUTY-RATE
+                   COMPUTE STAMP-DUTY ROUNDED =
+                       BUY-AMOUNT * WS-STAMP-DUTY-RATE
+                   COMPUTE WS-UNR-STAMP-DUTY =
+                       BUY-AMOUNT * WS-STAMP-DUTY-RATE
+                 END-IF
+      *
+                 COMPUTE GST-CHARGE ROUNDED =
+                     (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18
+                 COMPUTE WS-UNR-GST-CHARGE =
+                     (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18
+      *
+                 IF CLIENT-IS-INTER-STATE
+                   MOVE GST-CHARGE TO IGST-CHARGE
+                   MOVE ZERO       TO CGST-CHARGE SGST-CHARGE
+                 ELSE
+                   COMPUTE CGST-CHARGE ROUNDED = GST-CHARGE / 2
+                   COMPUTE SGST-CHARGE ROUNDED = GST-CHARGE / 2
+                   MOVE ZERO       TO IGST-CHARGE
+                 END-IF
+      *
+                 COMPUTE TOTAL-CHARGE ROUNDED =
+                  BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
+                  STAMP-DUTY + GST-CHARGE + MARGIN-PENALTY
+                 COMPUTE WS-ROUNDING-DIFF =
+                  (BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
+                   STAMP-DUTY + GST-CHARGE + MARGIN-PENALTY) -
+                  (WS-UNR-BROKERAGE-CHARGE +
+                   WS-UNR-TRANSACTION-CHARGE +
+                   WS-UNR-STT-CHARGE + WS-UNR-STAMP-DUTY +
+                   WS-UNR-GST-CHARGE + WS-UNR-MARGIN-PENALTY)
+                 COMPUTE MTM-AMOUNT = MTM-AMOUNT - TOTAL-CHARGE
+      *
+             MOVE TOTAL-CHARGE        TO TOTAL-CHARGE-EDITED
+             MOVE MTM-AMOUNT          TO MTM-AMOUNT-EDITED
+             MOVE MARGIN-PENALTY      TO MARGIN-PENALTY-EDITED
+      *
+             MOVE TOTAL-CHARGE-EDITED TO TCHRGO
+             MOVE MTM-AMOUNT-EDITED   TO FNAMTO
+             MOVE MARGIN-PENALTY-EDITED TO MARGPO
+             MOVE WS-CURRENT-DATE     TO CRDATEO
+             MOVE "OK!"               TO MESSAGEO
+      *
+             PERFORM GET-NEXT-TRADE-SEQ
+      *
+             PERFORM LOG-TRANSACTION
+      *
+             PERFORM PRINT-CONTRACT-NOTE
+      *
+             PERFORM SEND-MAP-DATA
+           END-IF.
+      *
+           EXIT.
+      *
+       LOOKUP-STAMP-DUTY-RATE.
+      *
+           SET SD-IDX TO 1
+           SEARCH STAMP-DUTY-SLAB
+             AT END
+               MOVE SD-RATE(3) TO WS-STAMP-DUTY-RATE
+             WHEN BUY-AMOUNT NOT > SD-UPPER-LIMIT(SD-IDX)
+               MOVE SD-RATE(SD-IDX) TO WS-STAMP-DUTY-RATE
+           END-SEARCH.
+      *
+           EXIT.
+      *
+       LOOKUP-EXCHANGE-RATE.
+      *
+           SET ER-IDX TO 1
+           SEARCH EXCHANGE-RATE-SEGMENT
+             AT END
+               MOVE ER-BROKERAGE-RATE(1)   TO WS-BROKERAGE-RATE
+               MOVE ER-TRANSACTION-RATE(1) TO WS-TRANSACTION-RATE
+               MOVE ER-STT-RATE(1)         TO WS-STT-RATE
+               MOVE ER-STT-RATE-SELL(1)    TO WS-STT-RATE-SELL
+             WHEN ER-SEGMENT-CODE(ER-IDX) = EXCHANGE-SEGMENT-IND
+               MOVE ER-BROKERAGE-RATE(ER-IDX)   TO WS-BROKERAGE-RATE
+               MOVE ER-TRANSACTION-RATE(ER-IDX) TO WS-TRANSACTION-RATE
+               MOVE ER-STT-RATE(ER-IDX)         TO WS-STT-RATE
+               MOVE ER-STT-RATE-SELL(ER-IDX)    TO WS-STT-RATE-SELL
+           END-SEARCH.
+      *
+           EXIT.
+      *
+       LOOKUP-CURRENCY-RATE.
+      *
+           SET CR-IDX TO 1
+           SEARCH CURRENCY-RATE-ENTRY
+             AT END
+               MOVE CR-CONVERSION-RATE(1) TO WS-CURRENCY-RATE
+             WHEN CR-CURRENCY-CODE(CR-IDX) = CURRENCY-CODE-IND
+               MOVE CR-CONVERSION-RATE(CR-IDX) TO WS-CURRENCY-RATE
+           END-SEARCH.
+      *
+           EXIT.
+      *
+       CALCULATE-MARGIN-PENALTY.
+      *
+           IF REQUIRED-MARGIN > AVAILABLE-MARGIN
+             COMPUTE MARGIN-SHORTFALL =
+                 REQUIRED-MARGIN - AVAILABLE-MARGIN
+           ELSE
+             MOVE ZERO TO MARGIN-SHORTFALL
+           END-IF
+      *
+           COMPUTE MARGIN-PENALTY ROUNDED =
+               MARGIN-SHORTFALL * WS-MARGIN-PENALTY-RATE
+           COMPUTE WS-UNR-MARGIN-PENALTY =
+               MARGIN-SHORTFALL * WS-MARGIN-PENALTY-RATE.
+      *
+           EXIT.
+      *
+       GET-NEXT-TRADE-SEQ.
+      *
+      * TRDSEQ is a one-record control file, read UPDATE then
+      * REWRITten under CICS exclusive control, so concurrent MTS0
+      * sessions (separate terminals, or the same terminal restarting
+      * after CLEAR/timeout) each get a distinct trade reference
+      * instead of two sessions both counting up from a per-terminal
+      * commarea field that re-zeroes on every fresh EIBCALEN = ZERO
+      * entry.
+           MOVE 'S' TO TSQ-CONTROL-KEY
+           EXEC CICS
+              READ FILE   ('TRDSEQ')
+              INTO        (TRDSEQ-RECORD)
+              RIDFLD      (TSQ-CONTROL-KEY)
+              UPDATE
+           END-EXEC.
+      *
+           ADD 1 TO TSQ-LAST-TRADE-SEQ-NO
+      *
+           EXEC CICS
+              REWRITE FILE ('TRDSEQ')
+              FROM         (TRDSEQ-RECORD)
+           END-EXEC.
+      *
+           MOVE TSQ-LAST-TRADE-SEQ-NO
+                                TO CMA-LAST-TRADE-SEQ-NO OF WS-COMMAREA
+      *
+           EXIT.
+      *
+       LOG-TRANSACTION.
+      *
+           MOVE CMA-LAST-TRADE-SEQ-NO OF WS-COMMAREA
+                                       TO TXL-TRADE-SEQ-NO
+           SET TXL-IS-ORIGINAL         TO TRUE
+           MOVE WS-CURRENT-DATE        TO TXL-LOG-DATE
+           MOVE BUY-SELL-IND           TO TXL-BUY-SELL-IND
+           MOVE BUY-AMOUNT             TO TXL-BUY-AMOUNT
+           MOVE MTM-AMOUNT-GROSS       TO TXL-MTM-AMOUNT
+           MOVE BROKERAGE-CHARGE       TO TXL-BROKERAGE-CHARGE
+           MOVE TRANSACTION-CHARGE     TO TXL-TRANSACTION-CHARGE
+           MOVE STT-CHARGE             TO TXL-STT-CHARGE
+           MOVE STAMP-DUTY             TO TXL-STAMP-DUTY
+           MOVE GST-CHARGE             TO TXL-GST-CHARGE
+           MOVE CGST-CHARGE            TO TXL-CGST-CHARGE
+           MOVE SGST-CHARGE            TO TXL-SGST-CHARGE
+           MOVE IGST-CHARGE            TO TXL-IGST-CHARGE
+           MOVE MARGIN-PENALTY         TO TXL-MARGIN-PENALTY
+           MOVE TOTAL-CHARGE           TO TXL-TOTAL-CHARGE
+           MOVE MTM-AMOUNT             TO TXL-MTM-AFTER-CHARGE
+           MOVE WS-ROUNDING-DIFF       TO TXL-ROUNDING-DIFF
+      *
+           EXEC CICS
+              WRITEQ TD
+              QUEUE    ('TXNL')
+              FROM     (TXN-LOG-RECORD)
+              LENGTH   (LENGTH OF TXN-LOG-RECORD)
+           END-EXEC.
+      *
+      * Indexed trade master, keyed on TXL-TRADE-SEQ-NO, so a
+      * correction/reversal transaction (MTSPGM1) can read an
+      * original trade back by its reference number.
+           EXEC CICS
+              WRITE FILE   ('TRDMAS')
+              FROM         (TXN-LOG-RECORD)
+              RIDFLD       (TXL-TRADE-SEQ-NO)
+           END-EXEC.
+      *
+           EXIT.
+      *
+       PRINT-CONTRACT-NOTE.
+      *
+           MOVE CMA-LAST-TRADE-SEQ-NO OF WS-COMMAREA
+                                       TO WS-TRADE-SEQ-EDITED
+           MOVE BUY-AMOUNT             TO BUY-AMOUNT-EDITED
+           MOVE MTM-AMOUNT             TO MTM-AMOUNT-EDITED
+           MOVE BROKERAGE-CHARGE       TO BROKERAGE-CHARGE-EDITED
+           MOVE TRANSACTION-CHARGE     TO TRANSACTION-CHARGE-EDITED
+           MOVE STT-CHARGE             TO STT-CHARGE-EDITED
+           MOVE STAMP-DUTY             TO STAMP-DUTY-EDITED
+           MOVE CGST-CHARGE            TO CGST-CHARGE-EDITED
+           MOVE SGST-CHARGE            TO SGST-CHARGE-EDITED
+           MOVE IGST-CHARGE            TO IGST-CHARGE-EDITED
+           MOVE TOTAL-CHARGE           TO TOTAL-CHARGE-EDITED
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING '*** IGSL CONTRACT NOTE - TRADE SEQ NO: ',
+                  WS-TRADE-SEQ-EDITED DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING 'DATE: ', WS-CURRENT-DATE,
+                  '   BUY/SELL: ', BUY-SELL-IND DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING 'BUY AMOUNT: ', BUY-AMOUNT-EDITED,
+                  '   MTM AMOUNT: ', MTM-AMOUNT-EDITED
+                  DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING 'BROKERAGE: ', BROKERAGE-CHARGE-EDITED,
+                  '   TXN CHARGE: ', TRANSACTION-CHARGE-EDITED
+                  DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING 'STT: ', STT-CHARGE-EDITED,
+                  '   STAMP DUTY: ', STAMP-DUTY-EDITED
+                  DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING 'CGST: ', CGST-CHARGE-EDITED,
+                  '   SGST: ', SGST-CHARGE-EDITED,
+                  '   IGST: ', IGST-CHARGE-EDITED
+                  DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE
+      *
+           MOVE SPACES TO CONTRACT-NOTE-LINE
+           STRING 'TOTAL CHARGE: ', TOTAL-CHARGE-EDITED,
+                  '   NET AMOUNT: ', MTM-AMOUNT-EDITED
+                  DELIMITED BY SIZE
+                  INTO CONTRACT-NOTE-LINE
+           END-STRING
+           PERFORM WRITE-CONTRACT-NOTE-LINE.
+      *
+           EXIT.
+      *
+       WRITE-CONTRACT-NOTE-LINE.
+      *
+           EXEC CICS
+              WRITEQ TD
+              QUEUE    ('CNOTE')
+              FROM     (CONTRACT-NOTE-LINE)
+              LENGTH   (LENGTH OF CONTRACT-NOTE-LINE)
+           END-EXEC.
       *
            EXIT.
       *
