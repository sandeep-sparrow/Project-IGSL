@@ -0,0 +1,273 @@
+      ******************************************************************
+      * Author: SANDEEP PRAJAPATI
+      * Date: 08-08-2026
+      * Purpose: END-OF-DAY BATCH REPORT FOR MTSPGM0/CALC1002 CHARGES.
+      *        : READS THE DAILY TRANSACTION LOG (TXNLOG - THE DATASET
+      *        : BEHIND THE TXNL EXTRA-PARTITION TD QUEUE WRITTEN BY
+      *        : MTSPGM0) AND PRINTS ONE LINE PER TRADE PLUS GRAND
+      *        : TOTALS FOR EACH CHARGE COMPONENT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. MTSRPT0.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TXN-LOG-FILE ASSIGN TO TXNLOG
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  TXN-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY MTSLOG0.
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF-SWITCH               PIC X(01)          VALUE 'N'.
+           88 END-OF-FILE                                 VALUE 'Y'.
+      *
+       01  WS-TRADE-COUNT              PIC S9(06)         VALUE ZERO.
+      *
+      * Signed (matching GT-ROUNDING-DIFF below) because a reversal
+      * posted today for a trade originally logged on an earlier day
+      * is ordinary - it arrives in today's TXNLOG with no matching
+      * original to offset, so these totals can legitimately go
+      * negative for the day instead of always accumulating upward.
+       01  GRAND-TOTALS.
+           05 GT-BROKERAGE-CHARGE      PIC S9(08)V99      VALUE ZERO.
+           05 GT-TRANSACTION-CHARGE    PIC S9(08)V99      VALUE ZERO.
+           05 GT-STT-CHARGE            PIC S9(08)V99      VALUE ZERO.
+           05 GT-STAMP-DUTY            PIC S9(08)V99      VALUE ZERO.
+           05 GT-GST-CHARGE            PIC S9(08)V99      VALUE ZERO.
+           05 GT-TOTAL-CHARGE          PIC S9(08)V99      VALUE ZERO.
+           05 GT-ROUNDING-DIFF         PIC S9(06)V99      VALUE ZERO.
+           05 GT-MARGIN-PENALTY        PIC S9(08)V99      VALUE ZERO.
+      *
+        01  SYSTEM-DATE-AND-TIME.
+            05  CURRENT-DATE.
+                10  CURRENT-YEAR       PIC 9(2).
+                10  CURRENT-MONTH      PIC 9(2).
+                10  CURRENT-DAY        PIC 9(2).
+            05  CURRENT-TIME.
+                10  CURRENT-HOUR       PIC 9(2).
+                10  CURRENT-MINUTE     PIC 9(2).
+                10  CURRENT-SECOND     PIC 9(2).
+                10  CURRENT-HNDSEC     PIC 9(2).
+      *
+       01  WS-HEADING-LINE-1.
+           05 FILLER                   PIC X(20)
+              VALUE '*** IGSL END-OF-DAY '.
+           05 FILLER                   PIC X(30)
+              VALUE 'CHARGES SUMMARY REPORT ***'.
+      *
+       01  WS-HEADING-LINE-2.
+           05 FILLER                   PIC X(06)  VALUE 'DATE: '.
+           05 WH-MONTH                 PIC 9(2).
+           05 FILLER                   PIC X(01)  VALUE '/'.
+           05 WH-DAY                   PIC 9(2).
+           05 FILLER                   PIC X(01)  VALUE '/'.
+           05 WH-YEAR                  PIC 9(2).
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(06)  VALUE 'TIME: '.
+           05 WH-HOUR                  PIC 9(2).
+           05 FILLER                   PIC X(01)  VALUE ':'.
+           05 WH-MINUTE                PIC 9(2).
+      *
+       01  WS-COLUMN-HEADINGS.
+           05 FILLER                   PIC X(08)  VALUE 'SEQ NO'.
+           05 FILLER                   PIC X(06)  VALUE 'TYPE'.
+           05 FILLER                   PIC X(12)  VALUE 'DATE'.
+           05 FILLER                   PIC X(04)  VALUE 'B/S '.
+           05 FILLER                   PIC X(14)  VALUE 'BUY AMOUNT'.
+           05 FILLER                   PIC X(12)  VALUE 'BROKERAGE'.
+           05 FILLER                   PIC X(12)  VALUE 'TXN CHRG'.
+           05 FILLER                   PIC X(12)  VALUE 'STT'.
+           05 FILLER                   PIC X(10)  VALUE 'STAMP DTY'.
+           05 FILLER                   PIC X(12)  VALUE 'GST'.
+           05 FILLER                   PIC X(12)  VALUE 'TOTAL CHRG'.
+      *
+       01  WS-DETAIL-LINE.
+           05 WD-TRADE-SEQ-NO          PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-ENTRY-TYPE            PIC X(03).
+           05 FILLER                   PIC X(01)  VALUE SPACES.
+           05 WD-LOG-DATE              PIC X(10).
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-BUY-SELL-IND          PIC X(01).
+           05 FILLER                   PIC X(03)  VALUE SPACES.
+           05 WD-BUY-AMOUNT            PIC Z,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-BROKERAGE-CHARGE      PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-TRANSACTION-CHARGE    PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-STT-CHARGE            PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-STAMP-DUTY            PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-GST-CHARGE            PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(02)  VALUE SPACES.
+           05 WD-TOTAL-CHARGE          PIC ZZZ,ZZZ.99.
+      *
+       01  WS-TOTAL-LINE.
+           05 FILLER                   PIC X(24)
+              VALUE 'GRAND TOTALS           '.
+           05 FILLER                   PIC X(14)  VALUE SPACES.
+           05 WT-BROKERAGE-CHARGE      PIC -ZZ,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(01)  VALUE SPACES.
+           05 WT-TRANSACTION-CHARGE    PIC -ZZ,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(01)  VALUE SPACES.
+           05 WT-STT-CHARGE            PIC -ZZ,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(01)  VALUE SPACES.
+           05 WT-STAMP-DUTY            PIC -ZZ,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(01)  VALUE SPACES.
+           05 WT-GST-CHARGE            PIC -ZZ,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(01)  VALUE SPACES.
+           05 WT-TOTAL-CHARGE          PIC -ZZ,ZZZ,ZZZ.99.
+      *
+       01  WS-COUNT-LINE.
+           05 FILLER                   PIC X(20)
+              VALUE 'TOTAL TRADES COUNT ='.
+           05 WC-TRADE-COUNT           PIC -ZZZ,ZZ9.
+      *
+       01  WS-ROUNDING-TOTAL-LINE.
+           05 FILLER                   PIC X(28)
+              VALUE 'TOTAL ROUNDING DIFFERENCE ='.
+           05 WT-ROUNDING-DIFF         PIC -ZZ,ZZZ,ZZZ.99.
+      *
+       01  WS-MARGIN-PENALTY-TOTAL-LINE.
+           05 FILLER                   PIC X(28)
+              VALUE 'TOTAL MARGIN PENALTY       ='.
+           05 WT-MARGIN-PENALTY        PIC -ZZ,ZZZ,ZZZ.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       001-MAIN-PARA.
+      *
+           PERFORM 010-INITIALIZE
+      *
+           PERFORM 020-PROCESS-RECORDS UNTIL END-OF-FILE
+      *
+           PERFORM 030-PRINT-GRAND-TOTALS
+      *
+           PERFORM 040-TERMINATE
+      *
+           STOP RUN.
+      *
+       010-INITIALIZE.
+      *
+           ACCEPT CURRENT-DATE FROM DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+      *
+           OPEN INPUT  TXN-LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+      *
+           MOVE CURRENT-MONTH   TO WH-MONTH
+           MOVE CURRENT-DAY     TO WH-DAY
+           MOVE CURRENT-YEAR    TO WH-YEAR
+           MOVE CURRENT-HOUR    TO WH-HOUR
+           MOVE CURRENT-MINUTE  TO WH-MINUTE
+      *
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-1
+           WRITE REPORT-LINE FROM WS-HEADING-LINE-2
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADINGS
+      *
+           READ TXN-LOG-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+      *
+       020-PROCESS-RECORDS.
+      *
+           MOVE TXL-TRADE-SEQ-NO        TO WD-TRADE-SEQ-NO
+           MOVE TXL-LOG-DATE            TO WD-LOG-DATE
+           MOVE TXL-BUY-SELL-IND        TO WD-BUY-SELL-IND
+           MOVE TXL-BUY-AMOUNT          TO WD-BUY-AMOUNT
+           MOVE TXL-BROKERAGE-CHARGE    TO WD-BROKERAGE-CHARGE
+           MOVE TXL-TRANSACTION-CHARGE  TO WD-TRANSACTION-CHARGE
+           MOVE TXL-STT-CHARGE          TO WD-STT-CHARGE
+           MOVE TXL-STAMP-DUTY          TO WD-STAMP-DUTY
+           MOVE TXL-GST-CHARGE          TO WD-GST-CHARGE
+           MOVE TXL-TOTAL-CHARGE        TO WD-TOTAL-CHARGE
+      *
+           IF TXL-IS-REVERSAL
+             MOVE 'REV'                 TO WD-ENTRY-TYPE
+           ELSE
+             MOVE 'ORG'                 TO WD-ENTRY-TYPE
+           END-IF
+      *
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+      *
+           IF TXL-IS-REVERSAL
+             SUBTRACT TXL-BROKERAGE-CHARGE    FROM GT-BROKERAGE-CHARGE
+             SUBTRACT TXL-TRANSACTION-CHARGE  FROM GT-TRANSACTION-CHARGE
+             SUBTRACT TXL-STT-CHARGE          FROM GT-STT-CHARGE
+             SUBTRACT TXL-STAMP-DUTY          FROM GT-STAMP-DUTY
+             SUBTRACT TXL-GST-CHARGE          FROM GT-GST-CHARGE
+             SUBTRACT TXL-TOTAL-CHARGE        FROM GT-TOTAL-CHARGE
+             SUBTRACT TXL-ROUNDING-DIFF       FROM GT-ROUNDING-DIFF
+             SUBTRACT TXL-MARGIN-PENALTY      FROM GT-MARGIN-PENALTY
+             SUBTRACT 1                       FROM WS-TRADE-COUNT
+           ELSE
+             ADD TXL-BROKERAGE-CHARGE     TO GT-BROKERAGE-CHARGE
+             ADD TXL-TRANSACTION-CHARGE   TO GT-TRANSACTION-CHARGE
+             ADD TXL-STT-CHARGE           TO GT-STT-CHARGE
+             ADD TXL-STAMP-DUTY           TO GT-STAMP-DUTY
+             ADD TXL-GST-CHARGE           TO GT-GST-CHARGE
+             ADD TXL-TOTAL-CHARGE         TO GT-TOTAL-CHARGE
+             ADD TXL-ROUNDING-DIFF        TO GT-ROUNDING-DIFF
+             ADD TXL-MARGIN-PENALTY       TO GT-MARGIN-PENALTY
+             ADD 1                        TO WS-TRADE-COUNT
+           END-IF
+      *
+           READ TXN-LOG-FILE
+             AT END
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+      *
+       030-PRINT-GRAND-TOTALS.
+      *
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+      *
+           MOVE GT-BROKERAGE-CHARGE     TO WT-BROKERAGE-CHARGE
+           MOVE GT-TRANSACTION-CHARGE   TO WT-TRANSACTION-CHARGE
+           MOVE GT-STT-CHARGE           TO WT-STT-CHARGE
+           MOVE GT-STAMP-DUTY           TO WT-STAMP-DUTY
+           MOVE GT-GST-CHARGE           TO WT-GST-CHARGE
+           MOVE GT-TOTAL-CHARGE         TO WT-TOTAL-CHARGE
+      *
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE
+      *
+           MOVE WS-TRADE-COUNT          TO WC-TRADE-COUNT
+           WRITE REPORT-LINE FROM WS-COUNT-LINE
+      *
+           MOVE GT-ROUNDING-DIFF        TO WT-ROUNDING-DIFF
+           WRITE REPORT-LINE FROM WS-ROUNDING-TOTAL-LINE
+      *
+           MOVE GT-MARGIN-PENALTY       TO WT-MARGIN-PENALTY
+           WRITE REPORT-LINE FROM WS-MARGIN-PENALTY-TOTAL-LINE.
+      *
+       040-TERMINATE.
+      *
+           CLOSE TXN-LOG-FILE
+           CLOSE REPORT-FILE.
+      *
+       END PROGRAM MTSRPT0.
