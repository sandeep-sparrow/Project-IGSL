@@ -12,10 +12,34 @@
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TRADE-INPUT-FILE ASSIGN TO TRDIN
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT REPORT-FILE ASSIGN TO IGSLDLY
+               ORGANIZATION IS SEQUENTIAL.
       *
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  TRADE-INPUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TRADE-INPUT-RECORD.
+           05 TI-MTM-AMOUNT           PIC 9(08)V99.
+           05 TI-BUY-AMOUNT           PIC 9(08)V99.
+           05 TI-CLIENT-STATE-IND     PIC X(01).
+           05 TI-EXCHANGE-SEGMENT     PIC X(01).
+           05 TI-AVAILABLE-MARGIN     PIC 9(08)V99.
+           05 TI-REQUIRED-MARGIN      PIC 9(08)V99.
+           05 TI-CURRENCY-CODE        PIC X(01).
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -23,12 +47,17 @@
            05 MTM-AMOUNT              PIC 9(08)V99.
            05 BUY-AMOUNT              PIC 9(08)V99.
       *
-       01  IGSL-DEDUCTIONS.
-           05 BROKERAGE-CHARGE        PIC 9(06)V99.
-           05 TRANSACTION-CHARGE      PIC 9(06)V99.
-           05 STT-CHARGE              PIC 9(06)V99.
-           05 STAMP-DUTY              PIC 9(01)          VALUE 5.
-           05 GST-CHARGE              PIC 9(06)V99.
+           COPY MTSDED0.
+      *
+       01  WS-RUN-MODE                PIC X(01)          VALUE 'I'.
+           88 BATCH-MODE                                 VALUE 'B'.
+           88 INTERACTIVE-MODE                            VALUE 'I'.
+      *
+       01  WS-EOF-SWITCH              PIC X(01)          VALUE 'N'.
+           88 END-OF-TRADE-FILE                          VALUE 'Y'.
+      *
+       01  WS-AMOUNT-OVERFLOW-IND     PIC X(01)          VALUE 'N'.
+           88 AMOUNT-OVERFLOW                             VALUE 'Y'.
       *
        01  WORK-FIELD.
            05 TOTAL-CHARGE            PIC 9(06)V99.
@@ -36,6 +65,8 @@
            05 MTM-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
            05 MTM-AMOUNT-E            PIC Z,ZZZ,ZZZ.99.
            05 BUY-AMOUNT-EDITED       PIC Z,ZZZ,ZZZ.99.
+           05 WS-ROUNDING-DIFF-EDITED PIC -Z,ZZZ.99.
+           05 MARGIN-PENALTY-EDITED   PIC Z,ZZZ,ZZZ.99.
       *
         01  SYSTEM-DATE-AND-TIME.
             05  CURRENT-DATE.
@@ -48,7 +79,16 @@
                 10  CURRENT-SECOND         PIC 9(2).
                 10  CURRENT-HNDSEC         PIC 9(2).
       *
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *
+      * Receives the JCL EXEC PARM= string, e.g. PARM='BATCH', so an
+      * unattended batch run can select 060-BATCH-DRIVER without a
+      * human present to answer the ACCEPT prompts.
+       01  WS-PARM-AREA.
+           05 WS-PARM-LENGTH          PIC S9(4) COMP.
+           05 WS-PARM-TEXT            PIC X(08).
+      *
+       PROCEDURE DIVISION USING WS-PARM-AREA.
       *
        001-CALCULATE-TOTAL-DEDUCTION.
       *
@@ -60,20 +100,88 @@
             ACCEPT CURRENT-DATE FROM DATE.
             ACCEPT CURRENT-TIME FROM TIME.
       *
-             PERFORM 100-CALCULATE-TOTAL-DEDUCTION
+            PERFORM 050-DETERMINE-RUN-MODE
+      *
+            OPEN OUTPUT REPORT-FILE
+      *
+            IF BATCH-MODE
+              PERFORM 060-BATCH-DRIVER
+            ELSE
+              PERFORM 100-CALCULATE-TOTAL-DEDUCTION
+            END-IF
+      *
+            CLOSE REPORT-FILE
       *
             DISPLAY "END OF SESSION".
       *
             STOP RUN.
+      *
+       050-DETERMINE-RUN-MODE.
+      *
+            MOVE 'I' TO WS-RUN-MODE
+            IF WS-PARM-LENGTH > 0 AND WS-PARM-TEXT(1:5) = 'BATCH'
+              MOVE 'B' TO WS-RUN-MODE
+            END-IF.
+      *
+       060-BATCH-DRIVER.
+      *
+            OPEN INPUT TRADE-INPUT-FILE
+      *
+            READ TRADE-INPUT-FILE
+              AT END
+                MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ
+      *
+            PERFORM UNTIL END-OF-TRADE-FILE
+              MOVE TI-MTM-AMOUNT        TO MTM-AMOUNT
+              MOVE TI-BUY-AMOUNT        TO BUY-AMOUNT
+              MOVE TI-CLIENT-STATE-IND  TO CLIENT-STATE-IND
+              IF CLIENT-STATE-IND NOT = 'I' AND NOT = 'E'
+                MOVE 'I' TO CLIENT-STATE-IND
+              END-IF
+              MOVE TI-EXCHANGE-SEGMENT  TO EXCHANGE-SEGMENT-IND
+              IF NOT SEGMENT-IS-NSE-CASH
+                 AND NOT SEGMENT-IS-BSE-CASH
+                 AND NOT SEGMENT-IS-FNO
+                 AND NOT SEGMENT-IS-CURRENCY
+                 AND NOT SEGMENT-IS-COMMODITY
+                MOVE 'N' TO EXCHANGE-SEGMENT-IND
+              END-IF
+              MOVE TI-AVAILABLE-MARGIN  TO AVAILABLE-MARGIN
+              MOVE TI-REQUIRED-MARGIN   TO REQUIRED-MARGIN
+              MOVE TI-CURRENCY-CODE     TO CURRENCY-CODE-IND
+              IF NOT CURRENCY-IS-INR AND NOT CURRENCY-IS-USD
+                 AND NOT CURRENCY-IS-EUR AND NOT CURRENCY-IS-GBP
+                MOVE 'R' TO CURRENCY-CODE-IND
+              END-IF
+              MOVE MTM-AMOUNT           TO MTM-AMOUNT-E
+      *
+              PERFORM 100-CALCULATE-TOTAL-DEDUCTION
+      *
+              READ TRADE-INPUT-FILE
+                AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+              END-READ
+            END-PERFORM
+      *
+            CLOSE TRADE-INPUT-FILE.
       *
         100-CALCULATE-TOTAL-DEDUCTION.
       *
             PERFORM 110-GET-USER-VALUES
             PERFORM 120-CALCULATE-NXT
       *
+            IF AMOUNT-OVERFLOW
+            DISPLAY '************INTRADAY REPORT**********************'
+            DISPLAY "RECORD SKIPPED - AMOUNT TOO LARGE AFTER CURRENCY "
+                    "CONVERSION, NO CHARGES CALCULATED"
+            DISPLAY '************REPORT END***************************'
+            ELSE
             MOVE TOTAL-CHARGE TO TOTAL-CHARGE-EDITED
             MOVE MTM-AMOUNT   TO MTM-AMOUNT-EDITED
             MOVE BUY-AMOUNT   TO BUY-AMOUNT-EDITED
+            MOVE WS-ROUNDING-DIFF TO WS-ROUNDING-DIFF-EDITED
+            MOVE MARGIN-PENALTY TO MARGIN-PENALTY-EDITED
       *
             DISPLAY '************INTRADAY REPORT**********************'
             DISPLAY 'CALC1002 STARTED DATE = ' CURRENT-MONTH '/'
@@ -84,26 +192,238 @@
             DISPLAY "TOTAL BUY AMOUNT           = " BUY-AMOUNT-EDITED
             DISPLAY "MTM AMOUNT                 = " MTM-AMOUNT-E
             DISPLAY "TOTAL CHARGES              = " TOTAL-CHARGE-EDITED
+            DISPLAY "  CGST                     = " CGST-CHARGE
+            DISPLAY "  SGST                     = " SGST-CHARGE
+            DISPLAY "  IGST                     = " IGST-CHARGE
+            DISPLAY "MARGIN PENALTY             = "
+                    MARGIN-PENALTY-EDITED
             DISPLAY "MTM AMOUNT AFTER DEDUCTION = " MTM-AMOUNT-EDITED
-            DISPLAY '************REPORT END***************************'.
+            DISPLAY "ROUNDING DIFFERENCE        = "
+                    WS-ROUNDING-DIFF-EDITED
+            DISPLAY '************REPORT END***************************'
+      *
+            PERFORM 150-WRITE-DAILY-REPORT
+            END-IF.
+      *
+       150-WRITE-DAILY-REPORT.
+      *
+            MOVE '************INTRADAY REPORT**********************'
+                 TO REPORT-LINE
+            WRITE REPORT-LINE
+      *
+            STRING 'CALC1002 STARTED DATE = ' CURRENT-MONTH '/'
+                   CURRENT-DAY '/' CURRENT-YEAR '  (mm/dd/yy)'
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING '             TIME = ' CURRENT-HOUR ':'
+                   CURRENT-MINUTE ':' CURRENT-SECOND
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            MOVE '************REPORT START*************************'
+                 TO REPORT-LINE
+            WRITE REPORT-LINE
+      *
+            STRING 'TOTAL BUY AMOUNT           = ' BUY-AMOUNT-EDITED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING 'MTM AMOUNT                 = ' MTM-AMOUNT-E
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING 'TOTAL CHARGES              = ' TOTAL-CHARGE-EDITED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING '  CGST                     = ' CGST-CHARGE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING '  SGST                     = ' SGST-CHARGE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING '  IGST                     = ' IGST-CHARGE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING 'MARGIN PENALTY             = '
+                   MARGIN-PENALTY-EDITED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING 'MTM AMOUNT AFTER DEDUCTION = ' MTM-AMOUNT-EDITED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            STRING 'ROUNDING DIFFERENCE        = '
+                   WS-ROUNDING-DIFF-EDITED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+            END-STRING
+            WRITE REPORT-LINE
+      *
+            MOVE '************REPORT END***************************'
+                 TO REPORT-LINE
+            WRITE REPORT-LINE.
       *
        110-GET-USER-VALUES.
       *
-               ACCEPT MTM-AMOUNT.
-               MOVE MTM-AMOUNT TO MTM-AMOUNT-E.
-               ACCEPT BUY-AMOUNT.
+      * In batch mode 060-BATCH-DRIVER has already moved the trade's
+      * values in from TRADE-INPUT-RECORD, so there is nothing to
+      * prompt for here.
+               IF INTERACTIVE-MODE
+                 ACCEPT MTM-AMOUNT
+                 MOVE MTM-AMOUNT TO MTM-AMOUNT-E
+                 ACCEPT BUY-AMOUNT
+                 ACCEPT CLIENT-STATE-IND
+                 IF CLIENT-STATE-IND NOT = 'I' AND NOT = 'E'
+                   MOVE 'I' TO CLIENT-STATE-IND
+                 END-IF
+                 ACCEPT EXCHANGE-SEGMENT-IND
+                 IF NOT SEGMENT-IS-NSE-CASH
+                    AND NOT SEGMENT-IS-BSE-CASH
+                    AND NOT SEGMENT-IS-FNO
+                    AND NOT SEGMENT-IS-CURRENCY
+                    AND NOT SEGMENT-IS-COMMODITY
+                   MOVE 'N' TO EXCHANGE-SEGMENT-IND
+                 END-IF
+                 ACCEPT AVAILABLE-MARGIN
+                 ACCEPT REQUIRED-MARGIN
+                 ACCEPT CURRENCY-CODE-IND
+                 IF NOT CURRENCY-IS-INR AND NOT CURRENCY-IS-USD
+                    AND NOT CURRENCY-IS-EUR AND NOT CURRENCY-IS-GBP
+                   MOVE 'R' TO CURRENCY-CODE-IND
+                 END-IF
+               END-IF.
       *
        120-CALCULATE-NXT.
       *
-               COMPUTE BROKERAGE-CHARGE = BUY-AMOUNT * 0.0005.
-               COMPUTE TRANSACTION-CHARGE = BUY-AMOUNT * 0.0000305.
-               COMPUTE STT-CHARGE = BUY-AMOUNT * 0.000126.
-               COMPUTE GST-CHARGE =
-                   (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18.
-               COMPUTE TOTAL-CHARGE =
-                BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
-                STAMP-DUTY + GST-CHARGE.
-               COMPUTE MTM-AMOUNT = MTM-AMOUNT - TOTAL-CHARGE.
+               PERFORM 137-LOOKUP-CURRENCY-RATE
+      *
+               MOVE 'N' TO WS-AMOUNT-OVERFLOW-IND
+               COMPUTE BUY-AMOUNT ROUNDED =
+                   BUY-AMOUNT * WS-CURRENCY-RATE
+                 ON SIZE ERROR
+                   MOVE 'Y' TO WS-AMOUNT-OVERFLOW-IND
+               END-COMPUTE
+               COMPUTE MTM-AMOUNT ROUNDED =
+                   MTM-AMOUNT * WS-CURRENCY-RATE
+                 ON SIZE ERROR
+                   MOVE 'Y' TO WS-AMOUNT-OVERFLOW-IND
+               END-COMPUTE
+      *
+               IF AMOUNT-OVERFLOW
+                 DISPLAY "AMOUNT TOO LARGE AFTER CURRENCY CONVERSION "
+                         "- TRADE SKIPPED"
+               ELSE
+                 PERFORM 135-LOOKUP-EXCHANGE-RATE
+                 PERFORM 136-CALCULATE-MARGIN-PENALTY
+                 COMPUTE BROKERAGE-CHARGE ROUNDED =
+                     BUY-AMOUNT * WS-BROKERAGE-RATE
+                 COMPUTE WS-UNR-BROKERAGE-CHARGE =
+                     BUY-AMOUNT * WS-BROKERAGE-RATE
+                 COMPUTE TRANSACTION-CHARGE ROUNDED =
+                     BUY-AMOUNT * WS-TRANSACTION-RATE
+                 COMPUTE WS-UNR-TRANSACTION-CHARGE =
+                     BUY-AMOUNT * WS-TRANSACTION-RATE
+                 COMPUTE STT-CHARGE ROUNDED = BUY-AMOUNT * WS-STT-RATE
+                 COMPUTE WS-UNR-STT-CHARGE = BUY-AMOUNT * WS-STT-RATE
+                 PERFORM 130-LOOKUP-STAMP-DUTY-RATE
+                 COMPUTE STAMP-DUTY ROUNDED =
+                     BUY-AMOUNT * WS-STAMP-DUTY-RATE
+                 COMPUTE WS-UNR-STAMP-DUTY =
+                     BUY-AMOUNT * WS-STAMP-DUTY-RATE
+                 COMPUTE GST-CHARGE ROUNDED =
+                     (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18
+                 COMPUTE WS-UNR-GST-CHARGE =
+                     (BROKERAGE-CHARGE + TRANSACTION-CHARGE) * 0.18
+                 PERFORM 140-SPLIT-GST-CHARGE
+                 COMPUTE TOTAL-CHARGE ROUNDED =
+                  BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
+                  STAMP-DUTY + GST-CHARGE + MARGIN-PENALTY
+                 COMPUTE WS-ROUNDING-DIFF =
+                  (BROKERAGE-CHARGE + TRANSACTION-CHARGE + STT-CHARGE +
+                   STAMP-DUTY + GST-CHARGE + MARGIN-PENALTY) -
+                  (WS-UNR-BROKERAGE-CHARGE +
+                   WS-UNR-TRANSACTION-CHARGE +
+                   WS-UNR-STT-CHARGE + WS-UNR-STAMP-DUTY +
+                   WS-UNR-GST-CHARGE + WS-UNR-MARGIN-PENALTY)
+                 COMPUTE MTM-AMOUNT = MTM-AMOUNT - TOTAL-CHARGE
+               END-IF.
+      *
+       136-CALCULATE-MARGIN-PENALTY.
+      *
+               IF REQUIRED-MARGIN > AVAILABLE-MARGIN
+                 COMPUTE MARGIN-SHORTFALL =
+                     REQUIRED-MARGIN - AVAILABLE-MARGIN
+               ELSE
+                 MOVE ZERO TO MARGIN-SHORTFALL
+               END-IF
+      *
+               COMPUTE MARGIN-PENALTY ROUNDED =
+                   MARGIN-SHORTFALL * WS-MARGIN-PENALTY-RATE
+               COMPUTE WS-UNR-MARGIN-PENALTY =
+                   MARGIN-SHORTFALL * WS-MARGIN-PENALTY-RATE.
+      *
+       130-LOOKUP-STAMP-DUTY-RATE.
+      *
+               SET SD-IDX TO 1
+               SEARCH STAMP-DUTY-SLAB
+                 AT END
+                   MOVE SD-RATE(3) TO WS-STAMP-DUTY-RATE
+                 WHEN BUY-AMOUNT NOT > SD-UPPER-LIMIT(SD-IDX)
+                   MOVE SD-RATE(SD-IDX) TO WS-STAMP-DUTY-RATE
+               END-SEARCH.
+      *
+       135-LOOKUP-EXCHANGE-RATE.
+      *
+               SET ER-IDX TO 1
+               SEARCH EXCHANGE-RATE-SEGMENT
+                 AT END
+                   MOVE ER-BROKERAGE-RATE(1)   TO WS-BROKERAGE-RATE
+                   MOVE ER-TRANSACTION-RATE(1) TO WS-TRANSACTION-RATE
+                   MOVE ER-STT-RATE(1)         TO WS-STT-RATE
+                 WHEN ER-SEGMENT-CODE(ER-IDX) = EXCHANGE-SEGMENT-IND
+                   MOVE ER-BROKERAGE-RATE(ER-IDX)
+                        TO WS-BROKERAGE-RATE
+                   MOVE ER-TRANSACTION-RATE(ER-IDX)
+                        TO WS-TRANSACTION-RATE
+                   MOVE ER-STT-RATE(ER-IDX)         TO WS-STT-RATE
+               END-SEARCH.
+      *
+       137-LOOKUP-CURRENCY-RATE.
+      *
+               SET CR-IDX TO 1
+               SEARCH CURRENCY-RATE-ENTRY
+                 AT END
+                   MOVE CR-CONVERSION-RATE(1) TO WS-CURRENCY-RATE
+                 WHEN CR-CURRENCY-CODE(CR-IDX) = CURRENCY-CODE-IND
+                   MOVE CR-CONVERSION-RATE(CR-IDX)
+                        TO WS-CURRENCY-RATE
+               END-SEARCH.
+      *
+       140-SPLIT-GST-CHARGE.
+      *
+               IF CLIENT-IS-INTER-STATE
+                 MOVE GST-CHARGE TO IGST-CHARGE
+                 MOVE ZERO       TO CGST-CHARGE SGST-CHARGE
+               ELSE
+                 COMPUTE CGST-CHARGE ROUNDED = GST-CHARGE / 2
+                 COMPUTE SGST-CHARGE ROUNDED = GST-CHARGE / 2
+                 MOVE ZERO       TO IGST-CHARGE
+               END-IF.
       *
        END PROGRAM CALC1002.
 
\ No newline at end of file
