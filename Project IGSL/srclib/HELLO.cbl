@@ -13,6 +13,26 @@
           05 WS-MESSAGE-O    PIC X(70).
       *
        01 WS-MSG-LENGTH      PIC S9(4) COMP.
+      *
+      * Audit journal record, written to the 'HAUD' extra-partition TD
+      * queue for every received message before it is echoed back -
+      * same durable-log convention as MTSPGM0's TXNL/CNOTE queues.
+       01 WS-AUDIT-RECORD.
+          05 WA-TRAN-ID       PIC X(4).
+          05 WA-MESSAGE       PIC X(70).
+          05 WA-LOG-DATE      PIC X(10).
+          05 WA-LOG-TIME      PIC X(8).
+      *
+       01 SYSTEM-DATE-AND-TIME.
+          05 CURRENT-DATE.
+             10 CURRENT-YEAR     PIC 9(2).
+             10 CURRENT-MONTH    PIC 9(2).
+             10 CURRENT-DAY      PIC 9(2).
+          05 CURRENT-TIME.
+             10 CURRENT-HOUR     PIC 9(2).
+             10 CURRENT-MINUTE   PIC 9(2).
+             10 CURRENT-SECOND   PIC 9(2).
+             10 CURRENT-HNDSEC   PIC 9(2).
       *
        PROCEDURE DIVISION.
        A00-MAIN-PARA.
@@ -26,6 +46,8 @@
                  RECEIVE INTO(WS-INPUT)
                  LENGTH(WS-MSG-LENGTH)
             END-EXEC
+      *
+            PERFORM B00-JOURNAL-RECEIVED-MESSAGE
       *
             MOVE WS-MESSAGE-I    TO WS-MESSAGE-O
             MOVE 'OUTPUT:'       TO WS-TEXT
@@ -38,4 +60,35 @@
       *
             EXEC CICS RETURN END-EXEC.
       *
+       B00-JOURNAL-RECEIVED-MESSAGE.
+      *
+            ACCEPT CURRENT-DATE   FROM DATE.
+            ACCEPT CURRENT-TIME   FROM TIME.
+      *
+            MOVE WS-TRAN-ID       TO WA-TRAN-ID
+            MOVE WS-MESSAGE-I     TO WA-MESSAGE
+      *
+            STRING CURRENT-DAY,
+                   '/',
+                   CURRENT-MONTH,
+                   '/',
+                   CURRENT-YEAR DELIMITED BY SIZE
+                   INTO WA-LOG-DATE
+            END-STRING
+      *
+            STRING CURRENT-HOUR,
+                   ':',
+                   CURRENT-MINUTE,
+                   ':',
+                   CURRENT-SECOND DELIMITED BY SIZE
+                   INTO WA-LOG-TIME
+            END-STRING
+      *
+            EXEC CICS
+               WRITEQ TD
+               QUEUE    ('HAUD')
+               FROM     (WS-AUDIT-RECORD)
+               LENGTH   (LENGTH OF WS-AUDIT-RECORD)
+            END-EXEC.
+      *
 
\ No newline at end of file
