@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTSPGM1.
+      *
+      *************************************************
+      *  TRADE CORRECTION/REVERSAL TRANSACTION         *
+      *  PROJECT IGSL                                  *
+      *************************************************
+      * Takes a trade reference (sequence number assigned by MTSPGM0
+      * via the MTSCOM0 commarea/MTSLOG0 transaction log) and posts
+      * an offsetting reversal entry to TXNL, so batch totals
+      * (MTSRPT0) net the reversal against the original instead of
+      * carrying an orphaned bad entry. The original trade's details
+      * are read back from the TRDMAS indexed trade master - see
+      * MTSLOG0 for the shared record layout.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-REF-NO                  PIC 9(06).
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  ORG-CHARGE-EDITED          PIC Z,ZZZ,ZZZ.99.
+      *
+      * Single-byte pseudo-conversational flag, passed back on every
+      * RETURN so the next invocation of MTSR re-enters with
+      * EIBCALEN > ZERO instead of matching the initial-entry WHEN
+      * every time - see MTSCOM0/MTSPGM0 for the richer example of
+      * this same commarea round-trip pattern.
+       01  WS-REV-COMMAREA            PIC X(01)          VALUE 'S'.
+      *
+        01  SYSTEM-DATE-AND-TIME.
+            05  CURRENT-DATE.
+                10  CURRENT-YEAR      PIC 9(2).
+                10  CURRENT-MONTH     PIC 9(2).
+                10  CURRENT-DAY       PIC 9(2).
+        01  WS-CURRENT-DATE           PIC X(10).
+      *
+      *COPYBOOKS
+      * Symbolic map for the reversal screen
+           COPY MTSMPR0.
+      * Daily transaction log / trade master record layout
+           COPY MTSLOG0.
+      *DFH Attention Identifier Copybook
+           COPY DFHAID.
+      *DFH BMS Communication Area copybook
+           COPY DFHBMSCA.
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA            PIC X(01).
+      *
+       PROCEDURE DIVISION.
+      *
+           IF EIBCALEN > ZERO
+             MOVE DFHCOMMAREA    TO WS-REV-COMMAREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+             WHEN EIBCALEN = ZERO
+               MOVE LOW-VALUES   TO  IGSLREVO
+               PERFORM SEND-MAP
+      *
+             WHEN EIBAID = DFHCLEAR
+               MOVE LOW-VALUES   TO  IGSLREVO
+               PERFORM SEND-MAP
+      *
+             WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+               CONTINUE
+      *
+             WHEN EIBAID = DFHPF3
+               MOVE LOW-VALUES TO  IGSLREVO
+               MOVE "BYE, PRESS CLEAR KEY TO ENTER A TRANSACTION ID"
+                    TO MESSAGEO
+               PERFORM SEND-MAP-DATA
+      *
+               EXEC CICS
+                 RETURN
+               END-EXEC
+      *
+             WHEN EIBAID = DFHENTER
+               PERFORM PROCESS-REVERSAL
+      *
+             WHEN OTHER
+               MOVE LOW-VALUES TO IGSLREVO
+               MOVE "INVALID KEY PRESSED" TO MESSAGEO
+               PERFORM SEND-MAP-DATA
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+              RETURN TRANSID('MTSR')
+              COMMAREA (WS-REV-COMMAREA)
+           END-EXEC.
+      *
+       PROCESS-REVERSAL.
+      *
+           PERFORM RECEIVE-MAP
+      *
+           IF REFNOI NOT NUMERIC
+             MOVE "INVALID KEY PRESSED - REFERENCE MUST BE NUMERIC"
+                  TO MESSAGEO
+             PERFORM SEND-MAP-DATA
+           ELSE
+             MOVE REFNOI TO WS-REF-NO
+             PERFORM READ-ORIGINAL-TRADE
+             IF WS-RESP = DFHRESP(NORMAL)
+               IF TXL-IS-REVERSAL
+                 MOVE "TRADE ALREADY REVERSED" TO MESSAGEO
+                 PERFORM SEND-MAP-DATA
+               ELSE
+                 PERFORM POST-REVERSAL-ENTRY
+                 PERFORM SEND-MAP-DATA
+               END-IF
+             ELSE
+               MOVE "TRADE REFERENCE NOT FOUND" TO MESSAGEO
+               PERFORM SEND-MAP-DATA
+             END-IF
+           END-IF.
+      *
+           EXIT.
+      *
+       READ-ORIGINAL-TRADE.
+      *
+      * UPDATE so POST-REVERSAL-ENTRY can REWRITE the same record
+      * marked reversed under exclusive control - see there for why.
+           EXEC CICS
+              READ FILE    ('TRDMAS')
+              INTO         (TXN-LOG-RECORD)
+              RIDFLD       (WS-REF-NO)
+              UPDATE
+              RESP         (WS-RESP)
+           END-EXEC.
+      *
+           EXIT.
+      *
+       POST-REVERSAL-ENTRY.
+      *
+           ACCEPT CURRENT-DATE   FROM DATE.
+      *
+           STRING CURRENT-DAY,
+                  '/',
+                  CURRENT-MONTH,
+                  '/',
+                  CURRENT-YEAR DELIMITED BY SIZE
+                  INTO WS-CURRENT-DATE
+           END-STRING.
+      *
+           MOVE TXL-TOTAL-CHARGE  TO ORG-CHARGE-EDITED
+           MOVE TXL-LOG-DATE      TO ORGDTO
+           MOVE TXL-BUY-SELL-IND  TO ORGBSO
+      *
+           SET TXL-IS-REVERSAL    TO TRUE
+           MOVE WS-CURRENT-DATE   TO TXL-LOG-DATE
+      *
+           EXEC CICS
+              WRITEQ TD
+              QUEUE    ('TXNL')
+              FROM     (TXN-LOG-RECORD)
+              LENGTH   (LENGTH OF TXN-LOG-RECORD)
+           END-EXEC.
+      *
+      * TRDMAS keeps its own entry-type flag now carrying TXL-IS-
+      * REVERSAL, so a second reversal of the same REFNOI is rejected
+      * by PROCESS-REVERSAL instead of posting a second offsetting
+      * entry and double-netting the reversal in MTSRPT0's totals.
+           EXEC CICS
+              REWRITE FILE ('TRDMAS')
+              FROM         (TXN-LOG-RECORD)
+           END-EXEC.
+      *
+           MOVE ORG-CHARGE-EDITED TO ORGCHGO
+           MOVE "TRADE REVERSED - SEE DAILY LOG" TO MESSAGEO.
+      *
+           EXIT.
+      *
+       SEND-MAP.
+           EXEC CICS SEND
+              MAP    ('IGSLREV')
+              MAPSET ('MTSMPR0')
+              FROM   (IGSLREVO)
+              ERASE
+           END-EXEC.
+      *
+           EXIT.
+      *
+       SEND-MAP-DATA.
+           EXEC CICS SEND
+              MAP    ('IGSLREV')
+              MAPSET ('MTSMPR0')
+              FROM   (IGSLREVO)
+              DATAONLY
+           END-EXEC.
+      *
+           EXIT.
+      *
+       RECEIVE-MAP.
+            EXEC CICS RECEIVE
+              MAP    ('IGSLREV')
+              MAPSET ('MTSMPR0')
+              INTO   (IGSLREVI)
+            END-EXEC.
+      *
+           EXIT.
+      *
+       END PROGRAM MTSPGM1.
