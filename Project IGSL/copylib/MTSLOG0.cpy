@@ -0,0 +1,38 @@
+      *****************************************************************
+      * MTSLOG0 - Daily transaction log record layout.
+      * Written by MTSPGM0 (EXEC CICS WRITEQ TD QUEUE('TXNL')) for
+      * every charge calculation, one record per trade. The extra-
+      * partition TD queue destination is the physical sequential
+      * dataset read back by the batch reporting/reconciliation
+      * programs (MTSRPT0, MTSRECN0). The same layout is also written
+      * to the TRDMAS indexed (VSAM KSDS) trade master, keyed on
+      * TXL-TRADE-SEQ-NO, so a reversal transaction (MTSPGM1) can read
+      * an original trade back by its reference number. TXL-ENTRY-TYPE
+      * distinguishes the original posting ('O') from an offsetting
+      * reversal ('R') carrying the original trade's seq number so the
+      * two net out in batch totals. TXL-ROUNDING-DIFF carries the
+      * ROUNDED-vs-unrounded charge difference for the trade - see
+      * MTSDED0's WS-ROUNDING-DIFF.
+      *****************************************************************
+       01  TXN-LOG-RECORD.
+           05 TXL-TRADE-SEQ-NO         PIC 9(06).
+           05 TXL-ENTRY-TYPE           PIC X(01)          VALUE 'O'.
+               88 TXL-IS-ORIGINAL                         VALUE 'O'.
+               88 TXL-IS-REVERSAL                         VALUE 'R'.
+           05 TXL-LOG-DATE             PIC X(10).
+           05 TXL-BUY-SELL-IND         PIC X(01).
+           05 TXL-BUY-AMOUNT           PIC 9(08)V99.
+           05 TXL-MTM-AMOUNT           PIC 9(08)V99.
+           05 TXL-DEDUCTIONS.
+               10 TXL-BROKERAGE-CHARGE     PIC 9(06)V99.
+               10 TXL-TRANSACTION-CHARGE   PIC 9(06)V99.
+               10 TXL-STT-CHARGE           PIC 9(06)V99.
+               10 TXL-STAMP-DUTY           PIC 9(06)V99.
+               10 TXL-GST-CHARGE           PIC 9(06)V99.
+               10 TXL-CGST-CHARGE          PIC 9(06)V99.
+               10 TXL-SGST-CHARGE          PIC 9(06)V99.
+               10 TXL-IGST-CHARGE          PIC 9(06)V99.
+           05 TXL-MARGIN-PENALTY       PIC 9(06)V99.
+           05 TXL-TOTAL-CHARGE         PIC 9(06)V99.
+           05 TXL-MTM-AFTER-CHARGE     PIC 9(08)V99.
+           05 TXL-ROUNDING-DIFF        PIC S9(04)V99.
