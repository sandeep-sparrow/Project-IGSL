@@ -0,0 +1,54 @@
+       01  IGSLREVI.
+           02  FILLER PIC X(12).
+           02  REFNOL    COMP  PIC  S9(4).
+           02  REFNOF    PICTURE X.
+           02  FILLER REDEFINES REFNOF.
+             03 REFNOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  REFNOI  PIC X(6).
+           02  ORGDTL    COMP  PIC  S9(4).
+           02  ORGDTF    PICTURE X.
+           02  FILLER REDEFINES ORGDTF.
+             03 ORGDTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ORGDTI  PIC X(10).
+           02  ORGBSL    COMP  PIC  S9(4).
+           02  ORGBSF    PICTURE X.
+           02  FILLER REDEFINES ORGBSF.
+             03 ORGBSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ORGBSI  PIC X(1).
+           02  ORGCHGL    COMP  PIC  S9(4).
+           02  ORGCHGF    PICTURE X.
+           02  FILLER REDEFINES ORGCHGF.
+             03 ORGCHGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ORGCHGI  PIC X(20).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSAGEI  PIC X(79).
+       01  IGSLREVO REDEFINES IGSLREVI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  REFNOC    PICTURE X.
+           02  REFNOH    PICTURE X.
+           02  REFNOO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  ORGDTC    PICTURE X.
+           02  ORGDTH    PICTURE X.
+           02  ORGDTO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ORGBSC    PICTURE X.
+           02  ORGBSH    PICTURE X.
+           02  ORGBSO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ORGCHGC    PICTURE X.
+           02  ORGCHGH    PICTURE X.
+           02  ORGCHGO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEO  PIC X(79).
