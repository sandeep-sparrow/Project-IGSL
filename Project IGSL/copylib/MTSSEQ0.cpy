@@ -0,0 +1,15 @@
+      *****************************************************************
+      * MTSSEQ0 - Single-record control file (TRDSEQ) holding the
+      * system-wide next trade sequence number. A per-terminal
+      * commarea counter hands out colliding numbers the moment two
+      * pseudo-conversational sessions are active the same day (two
+      * terminals, or one terminal restarting after CLEAR/timeout),
+      * since EIBCALEN = ZERO re-INITIALIZEs the commarea back to
+      * zero. TRDSEQ is read UPDATE / REWRITE under CICS exclusive
+      * control instead, so only one session at a time can hold the
+      * record and every trade gets a genuinely unique reference - see
+      * MTSPGM0's GET-NEXT-TRADE-SEQ.
+      *****************************************************************
+       01  TRDSEQ-RECORD.
+           05 TSQ-CONTROL-KEY         PIC X(01)          VALUE 'S'.
+           05 TSQ-LAST-TRADE-SEQ-NO   PIC 9(06).
