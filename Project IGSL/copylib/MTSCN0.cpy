@@ -0,0 +1,10 @@
+      *****************************************************************
+      * MTSCN0 - Contract note print line buffer.
+      * PRINT-CONTRACT-NOTE in MTSPGM0 builds one line at a time into
+      * CONTRACT-NOTE-LINE and writes each via EXEC CICS WRITEQ TD
+      * QUEUE('CNOTE') - an extra-partition TD queue routed to the
+      * branch printer in a real CICS region, the CICS-native
+      * equivalent of the flat report files CALC1002/MTSRPT0 use in
+      * batch.
+      *****************************************************************
+       01  CONTRACT-NOTE-LINE             PIC X(80).
