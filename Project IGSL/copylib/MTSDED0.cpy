@@ -0,0 +1,173 @@
+      *****************************************************************
+      * MTSDED0 - Shared charge/deduction working storage for the
+      * MTSPGM0 (online) and CALC1002 (batch) deduction calculators.
+      * Kept in one copybook so the two programs cannot drift apart
+      * on rate tables as new charge rules are added.
+      *****************************************************************
+       01  IGSL-DEDUCTIONS.
+           05 BROKERAGE-CHARGE        PIC 9(06)V99.
+           05 TRANSACTION-CHARGE      PIC 9(06)V99.
+           05 STT-CHARGE              PIC 9(06)V99.
+           05 STAMP-DUTY              PIC 9(06)V99.
+           05 GST-CHARGE              PIC 9(06)V99.
+           05 CGST-CHARGE             PIC 9(06)V99.
+           05 SGST-CHARGE             PIC 9(06)V99.
+           05 IGST-CHARGE             PIC 9(06)V99.
+      *
+      * Client-state indicator drives the GST breakup: 'I' = client in
+      * the same state as the reporting office (intra-state, CGST +
+      * SGST); 'E' = client in a different state (inter-state, IGST).
+       01  CLIENT-STATE-IND           PIC X(01)          VALUE 'I'.
+           88 CLIENT-IS-INTRA-STATE                      VALUE 'I'.
+           88 CLIENT-IS-INTER-STATE                      VALUE 'E'.
+      *
+      * Stamp duty is slab-based on the buy consideration (delivery
+      * buys only - see CALCULATE-CHARGES/120-CALCULATE-NXT). Slabs
+      * are held ascending by upper limit and initialized via the
+      * FILLER/REDEFINES table-load idiom.
+       01  STAMP-DUTY-RATES-INIT.
+           05 FILLER.
+               10 FILLER PIC 9(10)V99  VALUE 100000.00.
+               10 FILLER PIC V9(5)     VALUE 0.00020.
+           05 FILLER.
+               10 FILLER PIC 9(10)V99  VALUE 1000000.00.
+               10 FILLER PIC V9(5)     VALUE 0.00015.
+           05 FILLER.
+               10 FILLER PIC 9(10)V99  VALUE 99999999.99.
+               10 FILLER PIC V9(5)     VALUE 0.00010.
+      *
+       01  STAMP-DUTY-TABLE REDEFINES STAMP-DUTY-RATES-INIT.
+           05 STAMP-DUTY-SLAB OCCURS 3 TIMES
+                               INDEXED BY SD-IDX.
+               10 SD-UPPER-LIMIT       PIC 9(10)V99.
+               10 SD-RATE              PIC V9(5).
+      *
+       01  WS-STAMP-DUTY-RATE          PIC V9(5).
+      *
+      * Shadow (unrounded) copies of the fractional-rate charges, used
+      * alongside their ROUNDED counterparts above purely to measure
+      * how much a day's collected charges differ from penny-accurate
+      * figures - see WS-ROUNDING-DIFF and the EOD summary report.
+       01  WS-UNROUNDED-DEDUCTIONS.
+           05 WS-UNR-BROKERAGE-CHARGE    PIC 9(06)V99.
+           05 WS-UNR-TRANSACTION-CHARGE  PIC 9(06)V99.
+           05 WS-UNR-STT-CHARGE          PIC 9(06)V99.
+           05 WS-UNR-STAMP-DUTY          PIC 9(06)V99.
+           05 WS-UNR-GST-CHARGE          PIC 9(06)V99.
+           05 WS-UNR-MARGIN-PENALTY      PIC 9(06)V99.
+       01  WS-ROUNDING-DIFF            PIC S9(04)V99.
+      *
+      * Exchange/segment indicator driving which BROKERAGE-CHARGE/
+      * TRANSACTION-CHARGE/STT-CHARGE rate set a trade is costed on -
+      * see EXCHANGE-RATE-TABLE below. 'N' (NSE cash delivery) is the
+      * one rate set this system originally had compiled in, so it
+      * stays the default for screens/records that don't populate the
+      * segment field.
+       01  EXCHANGE-SEGMENT-IND        PIC X(01)          VALUE 'N'.
+           88 SEGMENT-IS-NSE-CASH                         VALUE 'N'.
+           88 SEGMENT-IS-BSE-CASH                         VALUE 'B'.
+           88 SEGMENT-IS-FNO                              VALUE 'F'.
+           88 SEGMENT-IS-CURRENCY                         VALUE 'C'.
+           88 SEGMENT-IS-COMMODITY                        VALUE 'M'.
+      *
+      * Rate table is held by segment code and searched serially, same
+      * FILLER/REDEFINES load idiom as STAMP-DUTY-TABLE above. STT is
+      * charged at a different rate on delivery sells than on buys
+      * (req000), so each segment carries both a buy-side and a
+      * sell-side STT rate rather than one shared column.
+       01  EXCHANGE-RATE-TABLE-INIT.
+           05 FILLER.
+               10 FILLER PIC X(01)     VALUE 'N'.
+               10 FILLER PIC V9(7)     VALUE 0.0005000.
+               10 FILLER PIC V9(7)     VALUE 0.0000305.
+               10 FILLER PIC V9(7)     VALUE 0.0001260.
+               10 FILLER PIC V9(7)     VALUE 0.0010000.
+           05 FILLER.
+               10 FILLER PIC X(01)     VALUE 'B'.
+               10 FILLER PIC V9(7)     VALUE 0.0005000.
+               10 FILLER PIC V9(7)     VALUE 0.0000375.
+               10 FILLER PIC V9(7)     VALUE 0.0001260.
+               10 FILLER PIC V9(7)     VALUE 0.0010000.
+           05 FILLER.
+               10 FILLER PIC X(01)     VALUE 'F'.
+               10 FILLER PIC V9(7)     VALUE 0.0002000.
+               10 FILLER PIC V9(7)     VALUE 0.0000190.
+               10 FILLER PIC V9(7)     VALUE 0.0000500.
+               10 FILLER PIC V9(7)     VALUE 0.0010000.
+           05 FILLER.
+               10 FILLER PIC X(01)     VALUE 'C'.
+               10 FILLER PIC V9(7)     VALUE 0.0001500.
+               10 FILLER PIC V9(7)     VALUE 0.0000090.
+               10 FILLER PIC V9(7)     VALUE 0.0000100.
+               10 FILLER PIC V9(7)     VALUE 0.0010000.
+           05 FILLER.
+               10 FILLER PIC X(01)     VALUE 'M'.
+               10 FILLER PIC V9(7)     VALUE 0.0002500.
+               10 FILLER PIC V9(7)     VALUE 0.0000260.
+               10 FILLER PIC V9(7)     VALUE 0.0001000.
+               10 FILLER PIC V9(7)     VALUE 0.0010000.
+      *
+       01  EXCHANGE-RATE-TABLE REDEFINES EXCHANGE-RATE-TABLE-INIT.
+           05 EXCHANGE-RATE-SEGMENT OCCURS 5 TIMES
+                               INDEXED BY ER-IDX.
+               10 ER-SEGMENT-CODE      PIC X(01).
+               10 ER-BROKERAGE-RATE    PIC V9(7).
+               10 ER-TRANSACTION-RATE  PIC V9(7).
+               10 ER-STT-RATE          PIC V9(7).
+               10 ER-STT-RATE-SELL     PIC V9(7).
+      *
+       01  WS-BROKERAGE-RATE           PIC V9(7).
+       01  WS-TRANSACTION-RATE         PIC V9(7).
+       01  WS-STT-RATE                 PIC V9(7).
+       01  WS-STT-RATE-SELL            PIC V9(7).
+      *
+      * Margin shortfall penalty: exchanges levy a penalty when a
+      * client's available margin falls short of what the trade
+      * requires. AVAILABLE-MARGIN/REQUIRED-MARGIN are taken as input
+      * alongside the trade; MARGIN-SHORTFALL is the positive
+      * difference (zero when fully margined) and MARGIN-PENALTY is
+      * that shortfall charged at WS-MARGIN-PENALTY-RATE, added into
+      * TOTAL-CHARGE the same way the other deductions are.
+       01  MARGIN-DETAILS.
+           05 AVAILABLE-MARGIN        PIC 9(08)V99.
+           05 REQUIRED-MARGIN         PIC 9(08)V99.
+           05 MARGIN-SHORTFALL        PIC 9(08)V99.
+           05 MARGIN-PENALTY          PIC 9(06)V99.
+       01  WS-MARGIN-PENALTY-RATE      PIC V9(4)          VALUE 0.0500.
+      *
+      * Currency a trade was booked in. BUY-AMOUNT/MTM-AMOUNT are
+      * converted to rupees (the settlement currency) at this rate
+      * before any charge is computed, so brokerage/STT/GST are never
+      * levied on a raw foreign-currency figure. 'R' (rupee, rate
+      * 1.0000) is the one currency this system originally assumed,
+      * so it stays the default for screens/records that don't
+      * populate the currency field.
+       01  CURRENCY-CODE-IND           PIC X(01)          VALUE 'R'.
+           88 CURRENCY-IS-INR                              VALUE 'R'.
+           88 CURRENCY-IS-USD                               VALUE 'U'.
+           88 CURRENCY-IS-EUR                               VALUE 'E'.
+           88 CURRENCY-IS-GBP                               VALUE 'G'.
+      *
+      * Rate table is held by currency code and searched serially,
+      * same FILLER/REDEFINES load idiom as STAMP-DUTY-TABLE above.
+       01  CURRENCY-RATE-TABLE-INIT.
+           05 FILLER.
+               10 FILLER PIC X(01)      VALUE 'R'.
+               10 FILLER PIC 9(04)V9(4) VALUE 1.0000.
+           05 FILLER.
+               10 FILLER PIC X(01)      VALUE 'U'.
+               10 FILLER PIC 9(04)V9(4) VALUE 83.0000.
+           05 FILLER.
+               10 FILLER PIC X(01)      VALUE 'E'.
+               10 FILLER PIC 9(04)V9(4) VALUE 90.0000.
+           05 FILLER.
+               10 FILLER PIC X(01)      VALUE 'G'.
+               10 FILLER PIC 9(04)V9(4) VALUE 105.0000.
+      *
+       01  CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-TABLE-INIT.
+           05 CURRENCY-RATE-ENTRY OCCURS 4 TIMES
+                               INDEXED BY CR-IDX.
+               10 CR-CURRENCY-CODE     PIC X(01).
+               10 CR-CONVERSION-RATE   PIC 9(04)V9(4).
+      *
+       01  WS-CURRENCY-RATE            PIC 9(04)V9(4).
