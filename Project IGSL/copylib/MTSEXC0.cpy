@@ -0,0 +1,11 @@
+      *****************************************************************
+      * MTSEXC0 - Exchange/clearing corporation settlement record
+      * layout. One record per trade, keyed on the same trade
+      * sequence number IGSL assigns via TXL-TRADE-SEQ-NO (MTSLOG0),
+      * carrying what the exchange actually billed us for that trade.
+      * Read by MTSRECN0 alongside TXNLOG to reconcile our computed
+      * TOTAL-CHARGE against the exchange's billed figure.
+      *****************************************************************
+       01  EXCHANGE-SETTLEMENT-RECORD.
+           05 EX-TRADE-SEQ-NO          PIC 9(06).
+           05 EX-BILLED-AMOUNT         PIC 9(06)V99.
