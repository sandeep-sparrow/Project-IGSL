@@ -0,0 +1,21 @@
+      *****************************************************************
+      * MTSCOM0 - MTSPGM0 pseudo-conversational commarea layout.
+      * Carries the last trade sequence number (also stamped onto the
+      * daily transaction log - see MTSLOG0) across EXEC CICS RETURN
+      * TRANSID('MTS0') COMMAREA(...) calls for one terminal's
+      * session, so a fresh RECEIVE-MAP/PROCESS-PARA invocation can
+      * still refer back to the trade it last logged (contract note
+      * reprint, audit trail). The trade sequence number itself is
+      * generated from a system-wide control record, not counted up
+      * here - see MTSSEQ0/MTSPGM0's GET-NEXT-TRADE-SEQ - since a
+      * per-terminal counter would hand out colliding numbers across
+      * concurrent sessions.
+      *
+      * Included twice with REPLACING - once into WORKING-STORAGE as
+      * WS-COMMAREA (the program's working copy) and once into the
+      * LINKAGE SECTION as DFHCOMMAREA (what CICS actually hands back
+      * on re-entry) - so both copies stay in lock-step field for
+      * field.
+      *****************************************************************
+       01  COMMAREA-NAME.
+           05 CMA-LAST-TRADE-SEQ-NO      PIC 9(06).
