@@ -18,6 +18,18 @@
              03 BUYAMTA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  BUYAMTI  PIC X(10).
+           02  BUYSELL    COMP  PIC  S9(4).
+           02  BUYSELF    PICTURE X.
+           02  FILLER REDEFINES BUYSELF.
+             03 BUYSELA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BUYSELI  PIC X(1).
+           02  CSTATEL    COMP  PIC  S9(4).
+           02  CSTATEF    PICTURE X.
+           02  FILLER REDEFINES CSTATEF.
+             03 CSTATEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CSTATEI  PIC X(1).
            02  TCHRGL    COMP  PIC  S9(4).
            02  TCHRGF    PICTURE X.
            02  FILLER REDEFINES TCHRGF.
@@ -36,12 +48,42 @@
              03 MESSAGEA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MESSAGEI  PIC X(79).
-           02  DUMMYL    COMP  PIC  S9(4).
-           02  DUMMYF    PICTURE X.
-           02  FILLER REDEFINES DUMMYF.
-             03 DUMMYA    PICTURE X.
+           02  PLANL    COMP  PIC  S9(4).
+           02  PLANF    PICTURE X.
+           02  FILLER REDEFINES PLANF.
+             03 PLANA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PLANI  PIC X(1).
+           02  SEGMTL    COMP  PIC  S9(4).
+           02  SEGMTF    PICTURE X.
+           02  FILLER REDEFINES SEGMTF.
+             03 SEGMTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SEGMTI  PIC X(1).
+           02  AVLMARL    COMP  PIC  S9(4).
+           02  AVLMARF    PICTURE X.
+           02  FILLER REDEFINES AVLMARF.
+             03 AVLMARA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  AVLMARI  PIC X(10).
+           02  REQMARL    COMP  PIC  S9(4).
+           02  REQMARF    PICTURE X.
+           02  FILLER REDEFINES REQMARF.
+             03 REQMARA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  REQMARI  PIC X(10).
+           02  MARGPL    COMP  PIC  S9(4).
+           02  MARGPF    PICTURE X.
+           02  FILLER REDEFINES MARGPF.
+             03 MARGPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MARGPI  PIC X(20).
+           02  CURRCL    COMP  PIC  S9(4).
+           02  CURRCF    PICTURE X.
+           02  FILLER REDEFINES CURRCF.
+             03 CURRCA    PICTURE X.
            02  FILLER   PICTURE X(2).
-           02  DUMMYI  PIC X(1).
+           02  CURRCI  PIC X(1).
        01  IGSLSTKO REDEFINES IGSLSTKI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -57,6 +99,14 @@
            02  BUYAMTH    PICTURE X.
            02  BUYAMTO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  BUYSELC    PICTURE X.
+           02  BUYSELH    PICTURE X.
+           02  BUYSELO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CSTATEC    PICTURE X.
+           02  CSTATEH    PICTURE X.
+           02  CSTATEO  PIC X(1).
+           02  FILLER PICTURE X(3).
            02  TCHRGC    PICTURE X.
            02  TCHRGH    PICTURE X.
            02  TCHRGO  PIC X(20).
@@ -69,7 +119,27 @@
            02  MESSAGEH    PICTURE X.
            02  MESSAGEO  PIC X(79).
            02  FILLER PICTURE X(3).
-           02  DUMMYC    PICTURE X.
-           02  DUMMYH    PICTURE X.
-           02  DUMMYO  PIC X(1).
+           02  PLANC    PICTURE X.
+           02  PLANH    PICTURE X.
+           02  PLANO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  SEGMTC    PICTURE X.
+           02  SEGMTH    PICTURE X.
+           02  SEGMTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  AVLMARC    PICTURE X.
+           02  AVLMARH    PICTURE X.
+           02  AVLMARO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  REQMARC    PICTURE X.
+           02  REQMARH    PICTURE X.
+           02  REQMARO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  MARGPC    PICTURE X.
+           02  MARGPH    PICTURE X.
+           02  MARGPO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CURRCC    PICTURE X.
+           02  CURRCH    PICTURE X.
+           02  CURRCO  PIC X(1).
 
\ No newline at end of file
